@@ -0,0 +1,71 @@
+//LAB7NITE JOB (ACCTNO),'NIGHTLY GRADE RUN',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* NIGHTLY BATCH JOB FOR LAB7MULTIBREAK.
+//*
+//* STEP SORTSTEP - THE RAW GRADE EXTRACT ARRIVES IN ARBITRARY
+//*   ORDER.  LAB7MULTIBREAK'S CONTROL BREAKS (950-TERM-BREAK,
+//*   900-DEPT-BREAK, 1000-CLASS-BREAK) ASSUME THE INPUT IS ALREADY
+//*   GROUPED TERM-WITHIN-DEPT-WITHIN-CLASS; AN UNSORTED FILE
+//*   PRODUCES DUPLICATE TERM/DEPARTMENT/CLASS SECTIONS BECAUSE A
+//*   GROUP'S BREAK FIRES EVERY TIME THE KEY CHANGES, NOT JUST ONCE.
+//*   SORT KEY IS SR-TERM-CODE(1,4)/SR-DEPT-CODE(5,4)/
+//*   SR-CLASS-CODE(9,5) FROM STUDENT-RECORD - TERM LEADS THE KEY
+//*   EVEN THOUGH THE ORIGINAL REQUEST ONLY NAMED DEPT/CLASS, SINCE
+//*   THE TERM-CODE BREAK (SEE IMPLEMENTATION_STATUS.MD REQUEST 003)
+//*   SITS ABOVE DEPARTMENT IN THE BREAK HIERARCHY.
+//*--------------------------------------------------------------*
+//SORTSTEP EXEC PGM=SORT
+//SYSOUT   DD SYSOUT=*
+//SORTIN   DD DSN=GRADES.RAW.EXTRACT,DISP=SHR
+//SORTOUT  DD DSN=&&STUDENT,DISP=(NEW,PASS),
+//             SPACE=(CYL,(10,5)),
+//             DCB=(LRECL=80,RECFM=FB)
+//SYSIN    DD *
+  SORT FIELDS=(1,4,CH,A,5,4,CH,A,9,5,CH,A)
+/*
+//*--------------------------------------------------------------*
+//* STEP PGMSTEP - RUNS THE REPORT.  LAB7MULTIBREAK WRITES ITS OWN
+//*   OPS-LOG RECORD (OPSLOG DD BELOW) AND SETS RETURN-CODE AS ITS
+//*   LAST ACT (SEE 1250-WRITE-OPS-LOG) - 0 FOR A CLEAN RUN, 4 IF
+//*   ANY STUDENT.TXT RECORDS WERE REJECTED BY 650-VALIDATE-STUDENT-
+//*   RECORD.  PASS 'RESTART' IN PARM TO RESUME A PRIOR ABENDED RUN
+//*   FROM ITS LAST CHECKPOINT INSTEAD OF STARTING OVER - SEE
+//*   225-RESTART-FROM-CHECKPOINT.
+//*--------------------------------------------------------------*
+//PGMSTEP  EXEC PGM=LAB7MULTIBREAK
+//STUDENT  DD DSN=&&STUDENT,DISP=(OLD,DELETE)
+//LAB8OUT  DD DSN=GRADES.LAB8OUTPUT.TXT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(10,5)),
+//             DCB=(LRECL=120,RECFM=FB)
+//HONORS   DD DSN=GRADES.LAB7HONORS.TXT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5)),
+//             DCB=(LRECL=80,RECFM=FB)
+//EXCEPT   DD DSN=GRADES.LAB7EXCEPTIONS.TXT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5)),
+//             DCB=(LRECL=140,RECFM=FB)
+//DISCREP  DD DSN=GRADES.LAB7DISCREPANCIES.TXT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5)),
+//             DCB=(LRECL=80,RECFM=FB)
+//OPSLOG   DD DSN=GRADES.LAB7OPSLOG.TXT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(LRECL=39,RECFM=FB)
+//WEIGHTS  DD DSN=GRADES.LAB7WEIGHTS.TXT,DISP=SHR
+//REGISTR  DD DSN=GRADES.LAB7REGISTRAR.TXT,DISP=SHR
+//CHKPT    DD DSN=GRADES.LAB7CHECKPOINT.TXT,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(LRECL=27,RECFM=FB)
+//SYSOUT   DD SYSOUT=*
+//*--------------------------------------------------------------*
+//* STEP LOGSTEP - FORWARD THE OPS-LOG RECORD LAB7MULTIBREAK JUST
+//*   WROTE TO THE BATCH MONITOR'S WATCHED DATASET, SO THE RECORD
+//*   COUNTS/RETURN CODE/REJECTED COUNT ARE PICKED UP AUTOMATICALLY
+//*   INSTEAD OF SOMEONE READING LAB8OUTPUT.TXT BY HAND.  RUNS
+//*   REGARDLESS OF PGMSTEP'S RETURN CODE SO A FAILED RUN STILL
+//*   SHOWS UP IN THE MONITOR.
+//*--------------------------------------------------------------*
+//LOGSTEP  EXEC PGM=IEBGENER,COND=EVEN
+//SYSUT1   DD DSN=GRADES.LAB7OPSLOG.TXT,DISP=SHR
+//SYSUT2   DD DSN=OPS.BATCH.MONITOR.LOG,DISP=MOD
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD DUMMY
