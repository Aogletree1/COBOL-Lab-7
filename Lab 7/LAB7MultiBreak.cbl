@@ -1,405 +1,1430 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID.     LAB7MULTIBREAK.
-       AUTHOR.         AUSTIN OGLETREE.
-      *************************************************
-      *      LAB 7 - MULTI-LEVEL CONTROL BREAK/ARRAYS
-      *
-      *    THIS PROGRAM READS A STUDENT FILE.  YOU WILL NEED TO
-      *    INSERT THE EVALUATE STATEMENT FOR A MULTI-LEVEL 
-      *    CONTROL BREAK ON DEPT CODE AND CLASS CODE. 
-      *******
-      *  INPUT: THIS PROGRAM WILL USE THE FOLLOWING FIELDS 
-      *         FROM THE STUDENT INPUT FILE:
-      *         DEPT CODE, CLASS CODE, STUDENT NAME, ARRAY OF 
-      *         4 TEST SCORES
-      *******
-      *  OUTPUT: PRINTED DETAIL SUMMARY REPORT
-      *          THE REPORT WILL BE GROUPED TOGETHER 
-      *          BASED ON DEPT(MAJOR BREAK) 
-      *          AND CLASS(MINOR BREAK)
-      *******
-      *  CALCULATIONS:
-      *      SUM 4 TEST SCORES
-      *      GET AVERAGE OF INDIVIDUAL TEST SCORES
-      *      ACCUMULATE A COUNT OF STUDENTS FOR EACH CLASS
-      *      ACCUMULATE A COUNT OF STUDENTS FOR EACH DEPT
-      *******
-      *   INSTRUCTIONS
-      *   1. Code the array in the input record
-      *   2. Code the Hold Fields to be used in the control break
-      *   3. Code the Control Break Check USING AN EVALUATE STATEMENT
-      *   4. Code the Major Break Paragraph
-      *   5. Code the End of Job Paragraph that force prints
-      *      the last class and department lines
-      ******
-      *  NOTE:  Open the correct out put and your output 
-      *         with Word or other good word processor.
-      *         Don't use Notepad. 
-      *********************************************      
-       ENVIRONMENT DIVISION.
-      *
-       INPUT-OUTPUT SECTION.
-      *
-       FILE-CONTROL.
-           SELECT STUDENT-FILE
-               ASSIGN TO "STUDENT.TXT"
-               ORGANIZATION IS LINE SEQUENTIAL.
-      *
-           SELECT STUDENT-REPORT-FILE
-               ASSIGN TO PRINTER "LAB8OUTPUT.TXT".
-      *
-       DATA DIVISION.
-       FILE SECTION.
-      *
-       FD STUDENT-FILE
-           RECORD CONTAINS 80 CHARACTERS.
-      *
-       01  STUDENT-RECORD.
-           05  SR-DEPT-CODE                    PIC A(4).
-           05  SR-CLASS-CODE                   PIC X(5).
-           05  SR-NAME                         PIC X(20).
-      * CODE THE ARRAY FOR THE INCOMING GRADES HERE
-           05  SR-GRADE-ARRAY-IN OCCURS 4 TIMES.
-               10 SR-TEST-IN                   PIC 9(3).
-        
-
-
-           05  FILLER                          PIC X(39).
-
-      *
-       FD  STUDENT-REPORT-FILE
-           RECORD CONTAINS 80 CHARACTERS.
-      *
-       01  REPORT-LINE                     PIC X(80).
-
-      *
-       WORKING-STORAGE SECTION.
-      *
-       01  FLAGS-N-SWITCHES.
-           05  EOF-FLAG                    PIC X       VALUE ' '.
-               88 NO-MORE-DATA                         VALUE 'N'.
-               88 MORE-RECORDS                         VALUE 'Y'.
-           05  FIRST-RECORD                PIC X(3)    VALUE 'YES'.
-           05  SUB                         PIC 9       VALUE 1.
-      *
-       01  REPORT-FIELDS.
-           05  PROPER-SPACING              PIC 9       VALUE 1.
-      *
-       01  WS-CURRENT-DATE.
-           05  WS-YEAR                     PIC 99.
-           05  WS-MONTH                    PIC 99.
-           05  WS-DAY                      PIC 99.
-      *
-       01  DETAIL-FIELDS.
-           05  DF-TEST-TOTAL                PIC S9(5)    VALUE +0.
-           05  DF-TEST-AVERAGE              PIC S9(5)V99 VALUE +0.
-      *
-       01  CLASS-FIELDS.
-           05  CF-STUDENT-COUNT             PIC S99      VALUE +0.
-      *
-       01  DEPT-FIELDS.
-           05  DF-STUDENT-COUNT             PIC S99      VALUE +0.      
-      *
-       01  HOLD-FIELDS.
-      *  CODE HOLD FIELDS FOR THE CONTROL BREAKS HERE
-           05 DEPT-HOLD                     PIC A(4).
-           05 CLASS-HOLD                    PIC X(5).
-
-
-
-      ********************OUTPUT AREA*********************************
-
-       01  HEADING-1.
-           05                              PIC X(6) VALUE 'DATE:'.
-           05  H1-DATE.
-               10  H1-MONTH                PIC Z9.
-               10                          PIC X    VALUE '/'.
-               10  H1-DAY                  PIC 99.
-               10                          PIC X    VALUE '/'.
-               10  H1-YEAR                 PIC 99.
-           05                              PIC X(7) VALUE SPACES.
-           05                              PIC X(25) VALUE
-                                           'STUDENT REPORT'.
-           05                              PIC X(17) VALUE 'XXX'.
-           05                              PIC X(5) VALUE SPACES.
-           05 H1-PAGE-NO                   PIC 99 VALUE ZERO.
-      *
-       01  HEADING-2.
-           05                              PIC X(5) VALUE SPACES.
-           05                              PIC X(20) VALUE
-                                               'DEPARTMENT CODE: '.
-           05                              PIC X(5) VALUE SPACES.
-           05 H2-DEPT-CODE                 PIC A(4).
-      *
-       01  HEADING-3.
-           05                              PIC X(5) VALUE SPACES.
-           05                              PIC X(12) VALUE
-                                               'CLASS CODE: '.
-           05                              PIC X(5) VALUE SPACES.
-           05 H3-CLASS-CODE                PIC X(5).
-      *
-       01  HEADING-4.
-           05                              PIC X(19) VALUE SPACES.
-           05                              PIC X(11) VALUE 'NAME'.
-           05                              PIC X(3)  VALUE SPACES.
-           05                              PIC X(8)  VALUE 'SCORE   '.
-           05                              PIC X(8)  VALUE 'SCORE   '.
-           05                              PIC X(8)  VALUE 'SCORE   '.
-           05                              PIC X(8)  VALUE 'SCORE   '.
-           05                              PIC X(7)  VALUE 'GRADE'.
-      *
-       01  DETAIL-LINE.
-           05                              PIC X(7) VALUE SPACES.
-           05  DL-NAME                     PIC X(20).
-           05                              PIC X(7).
-      * CODE ARRAY FOR 4 SCORE WITH 5 SPACES BETWEEN COLUMNS OUTPUT HERE
-           05  GRADE-ARRAY-OUT OCCURS 4 TIMES.
-               10 TEST-OUT                 PIC X(3).
-               10 FILLER                   PIC X(5) VALUES SPACES.
-
-           05  DL-GRADE                    PIC X.
-
-      *
-       01  CLASS-GROUP-LINE.
-           05                              PIC X(45)   VALUE
-                            'TOTAL MUMBER OF STUDENTS FOR CLASS '.
-           05  CGL-CLASS-CODE              PIC X(5).
-           05                              PIC X(5)    VALUE ' IS  '.
-           05  CGL-CLASS-TOTAL             PIC ZZ9.
-
-       01  DEPART-GROUP-LINE.
-           05                              PIC X(45) VALUE
-                            'TOTAL NUMBER OF STUDENTS FOR DEPT '.
-           05  DGL-DEPT-CODE               PIC A(4).
-           05                              PIC X(6)    VALUE ' IS  '.
-           05  DGL-DEPT-TOTAL              PIC ZZ9.
-
-
-      *
-       PROCEDURE DIVISION.
-      *
-       100-PRINT-STUDENT-REPORT.
-           PERFORM 200-HSKPING-ROUTINE
-           PERFORM 400-READ-STUDENT-FILE
-           PERFORM 1100-END-OF-JOB-ROUTINE
-           PERFORM 1200-FINAL-ROUTINE
-        .
-
-       200-HSKPING-ROUTINE.
-           OPEN INPUT  STUDENT-FILE
-                OUTPUT STUDENT-REPORT-FILE
-
-           ACCEPT WS-CURRENT-DATE FROM DATE
-
-           MOVE WS-MONTH TO H1-MONTH
-           MOVE WS-DAY TO H1-DAY
-           MOVE WS-YEAR TO H1-YEAR
-
-           PERFORM 300-REPORT-HEADER
-       .
-
-       300-REPORT-HEADER.
-
-           ADD 1 TO H1-PAGE-NO
-
-           WRITE REPORT-LINE FROM HEADING-1
-               AFTER ADVANCING PAGE
-           MOVE 2 TO PROPER-SPACING
-       .
-
-       400-READ-STUDENT-FILE.
-
-           PERFORM UNTIL NO-MORE-DATA
-               READ STUDENT-FILE
-                   AT END
-                       MOVE 'N' TO EOF-FLAG
-                   NOT AT END
-                       PERFORM 700-PROCESS-STUDENT-RECORD
-               END-READ
-           END-PERFORM
-       .
-
-       500-PRINT-DEPT-HEADER.
-
-           MOVE SR-DEPT-CODE TO H2-DEPT-CODE
-           WRITE REPORT-LINE FROM HEADING-2
-               AFTER ADVANCING 2 LINES
-       .
-
-       600-PRINT-CLASS-HEADER.
-
-           MOVE SR-CLASS-CODE TO H3-CLASS-CODE
-           WRITE REPORT-LINE FROM HEADING-3
-               AFTER ADVANCING 2 LINES
-
-      *  This prints the column headers
-           WRITE REPORT-LINE FROM HEADING-4
-               AFTER ADVANCING 2 LINES
-       .
-
-       700-PROCESS-STUDENT-RECORD.
-      *  WRITE THE CODE FOR CONTROL BREAKS USE AN EVALUATE STATEMENT 
-      *  TO TEST FOR FIRST RECORD, DEPT CODE, CLASS CODE.  
-      *   REMEMBER ORDER MATTERS
-      **********************
-   
-         EVALUATE TRUE
-           WHEN FIRST-RECORD = 'YES'
-              MOVE 'NO' TO FIRST-RECORD
-              MOVE SR-DEPT-CODE TO DEPT-HOLD
-              MOVE SR-CLASS-CODE TO CLASS-HOLD
-              PERFORM 500-PRINT-DEPT-HEADER
-              PERFORM 600-PRINT-CLASS-HEADER
-
-           WHEN SR-DEPT-CODE NOT= DEPT-HOLD
-              PERFORM 900-DEPT-BREAK
-              PERFORM 300-REPORT-HEADER
-              PERFORM 500-PRINT-DEPT-HEADER
-              PERFORM 600-PRINT-CLASS-HEADER
-
-           WHEN SR-CLASS-CODE NOT = CLASS-HOLD
-              PERFORM 1000-CLASS-BREAK
-              PERFORM 600-PRINT-CLASS-HEADER
-         
-          END-EVALUATE
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-      ***********************
-
-           MOVE SR-NAME TO DL-NAME
-      * WRITE THE CODE TO TRAVERSE THE ARRAY AND ADD PROCESS THE
-      * INCOMING TEST SCORES
-
-
-
-          PERFORM VARYING SUB FROM 1 BY 1 UNTIL SUB > 4
-            MOVE SR-TEST-IN(SUB) TO TEST-OUT(SUB)
-            ADD SR-TEST-IN(SUB) TO DF-TEST-TOTAL
-           
-          END-PERFORM
-
-
-
-
-
-
-           DIVIDE DF-TEST-TOTAL BY 4
-                  GIVING DF-TEST-AVERAGE ROUNDED 
-
-           ADD 1 TO CF-STUDENT-COUNT
-                    DF-STUDENT-COUNT                                
-
-          IF DF-TEST-AVERAGE > 89
-                   MOVE 'A' TO DL-GRADE
-          ELSE
-
-      * After seeing how to do this with an eval
-      * this if block disturbs me, LOL.
-
-             IF DF-TEST-AVERAGE >= 80 AND DF-TEST-AVERAGE <= 89
-                   MOVE 'B' TO DL-GRADE
-             ELSE
-
-                IF DF-TEST-AVERAGE >= 70 AND DF-TEST-AVERAGE <= 79
-                   MOVE 'C' TO DL-GRADE
-                ELSE
-
-                   IF DF-TEST-AVERAGE >= 60 AND DF-TEST-AVERAGE <= 69
-                       MOVE 'D' TO DL-GRADE
-                   ELSE
-
-                       IF DF-TEST-AVERAGE < 60
-                          MOVE 'F' TO DL-GRADE
-                       END-IF
-                    END-IF
-                 END-IF
-               END-IF
-            END-IF
-
-
-           MOVE DETAIL-LINE TO REPORT-LINE
-           PERFORM 800-WRITE-A-LINE
-           MOVE 1 TO PROPER-SPACING
-
-           MOVE ZEROS TO DF-TEST-AVERAGE
-           MOVE ZEROS TO DF-TEST-TOTAL
-
-           .
-
-       800-WRITE-A-LINE.
-           WRITE REPORT-LINE
-               AFTER ADVANCING PROPER-SPACING
-           .
-
-      *
-       900-DEPT-BREAK.
-
-      *  WRITE THE CODE THAT HANDLES THE PRINTING OF THE 
-      *  DEPARTMENT TOTAL LINE
-
-
-         PERFORM 1000-CLASS-BREAK
-
-         MOVE DEPT-HOLD TO DGL-DEPT-CODE
-         MOVE DF-STUDENT-COUNT TO DGL-DEPT-TOTAL
-         MOVE DEPART-GROUP-LINE TO REPORT-LINE
-         MOVE 2 TO PROPER-SPACING
-
-         PERFORM 800-WRITE-A-LINE
-
-         MOVE ZEROS TO DF-STUDENT-COUNT
-         MOVE ZEROS TO DGL-DEPT-TOTAL
-
-         MOVE SR-DEPT-CODE TO DEPT-HOLD
-
-
-
-
-         .
-
-
-       1000-CLASS-BREAK.
-
-         MOVE CLASS-HOLD TO CGL-CLASS-CODE
-         MOVE CF-STUDENT-COUNT TO CGL-CLASS-TOTAL
-         MOVE CLASS-GROUP-LINE TO REPORT-LINE
-         MOVE 2 TO PROPER-SPACING
-
-         PERFORM 800-WRITE-A-LINE
-
-         MOVE ZEROS TO CF-STUDENT-COUNT
-         MOVE ZEROS TO CGL-CLASS-TOTAL
-
-         MOVE SR-CLASS-CODE TO CLASS-HOLD
-
-         .
-
-       1100-END-OF-JOB-ROUTINE.
-      * WRITE THE CODE TO FORCE PRINT THAT LAST CLASS TOTAL LINE 
-      * AND THE LAST DEPARTMENT TOTAL LINE
-
-        PERFORM 900-DEPT-BREAK
-
-        .
-
-
-       1200-FINAL-ROUTINE.
-           CLOSE STUDENT-FILE
-                 STUDENT-REPORT-FILE
-
-            STOP RUN
-            .
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     LAB7MULTIBREAK.
+       AUTHOR.         AUSTIN OGLETREE.
+      *************************************************
+      *      LAB 7 - MULTI-LEVEL CONTROL BREAK/ARRAYS
+      *
+      *    THIS PROGRAM READS A STUDENT FILE.  YOU WILL NEED TO
+      *    INSERT THE EVALUATE STATEMENT FOR A MULTI-LEVEL 
+      *    CONTROL BREAK ON DEPT CODE AND CLASS CODE. 
+      *******
+      *  INPUT: THIS PROGRAM WILL USE THE FOLLOWING FIELDS 
+      *         FROM THE STUDENT INPUT FILE:
+      *         DEPT CODE, CLASS CODE, STUDENT NAME, ARRAY OF 
+      *         4 TEST SCORES
+      *******
+      *  OUTPUT: PRINTED DETAIL SUMMARY REPORT
+      *          THE REPORT WILL BE GROUPED TOGETHER 
+      *          BASED ON DEPT(MAJOR BREAK) 
+      *          AND CLASS(MINOR BREAK)
+      *******
+      *  CALCULATIONS:
+      *      SUM 4 TEST SCORES
+      *      GET AVERAGE OF INDIVIDUAL TEST SCORES
+      *      ACCUMULATE A COUNT OF STUDENTS FOR EACH CLASS
+      *      ACCUMULATE A COUNT OF STUDENTS FOR EACH DEPT
+      *******
+      *   INSTRUCTIONS
+      *   1. Code the array in the input record
+      *   2. Code the Hold Fields to be used in the control break
+      *   3. Code the Control Break Check USING AN EVALUATE STATEMENT
+      *   4. Code the Major Break Paragraph
+      *   5. Code the End of Job Paragraph that force prints
+      *      the last class and department lines
+      ******
+      *  NOTE:  Open the correct out put and your output 
+      *         with Word or other good word processor.
+      *         Don't use Notepad. 
+      *********************************************      
+       ENVIRONMENT DIVISION.
+      *
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+      *    ASSIGN NAME DOUBLES AS THE MAINFRAME DD NAME (SEE
+      *    LAB7NIGHTLY.JCL //STUDENT DD) - IBM COBOL BINDS AN 8-
+      *    CHARACTER-OR-SHORTER ASSIGN LITERAL TO THE DD OF THE SAME
+      *    NAME, SO THIS RUNS UNDER GNUCOBOL AS A LITERAL FILENAME
+      *    (A FILE NAMED STUDENT IN THE WORKING DIRECTORY) AND UNDER
+      *    A REAL MAINFRAME AS A DD-NAME BINDING WITHOUT ANY CHANGE.
+           SELECT STUDENT-FILE
+               ASSIGN TO "STUDENT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *
+      *    ASSIGN NAME IS SET AT RUN TIME IN 150-GET-RUN-PARAMETERS -
+      *    PRINTER/TEXT OUTPUT OR DISK CSV EXPORT, SAME REPORT DATA.
+           SELECT STUDENT-REPORT-FILE
+               ASSIGN TO DYNAMIC WS-REPORT-ASSIGN-NAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *
+      *    DEAN'S LIST / ACADEMIC STANDING REPORT - SEE 1150-
+           SELECT HONORS-REPORT-FILE
+               ASSIGN TO "HONORS"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *
+      *    BAD-DATA EXCEPTION REPORT - SEE 650-VALIDATE-STUDENT-RECORD
+           SELECT EXCEPTION-REPORT-FILE
+               ASSIGN TO "EXCEPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *
+      *    OPTIONAL FINAL-EXAM WEIGHTING TABLE, KEYED BY CLASS CODE -
+      *    SEE 250-LOAD-WEIGHT-TABLE/720-COMPUTE-AVERAGE.  A MISSING
+      *    FILE IS NOT AN ERROR - CLASSES JUST FALL BACK TO A STRAIGHT
+      *    ARITHMETIC MEAN.
+           SELECT WEIGHT-TABLE-FILE
+               ASSIGN TO "WEIGHTS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-WEIGHT-FILE-STATUS.
+      *
+      *    REGISTRAR ENROLLMENT MASTER, KEYED BY DEPT/CLASS/NAME - SEE
+      *    275-LOAD-REGISTRAR-TABLE/670-CHECK-REGISTRAR-MASTER.  A
+      *    MISSING FILE MEANS THERE'S NOTHING TO RECONCILE AGAINST, SO
+      *    NO STUDENT GETS FLAGGED (SAME "OPTIONAL" TREATMENT AS THE
+      *    WEIGHT TABLE ABOVE).
+           SELECT REGISTRAR-MASTER-FILE
+               ASSIGN TO "REGISTR"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REGISTRAR-FILE-STATUS.
+      *
+      *    DISCREPANCY LIST - STUDENTS IN STUDENT.TXT NOT FOUND
+      *    ENROLLED IN THE REGISTRAR MASTER.  SEE 670-CHECK-
+      *    REGISTRAR-MASTER.
+           SELECT DISCREPANCY-REPORT-FILE
+               ASSIGN TO "DISCREP"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *
+      *    WRITTEN ONCE BY 1250-WRITE-OPS-LOG AT END OF JOB SO THE
+      *    NIGHTLY BATCH MONITOR CAN CONFIRM THE RUN WORKED WITHOUT
+      *    SOMEONE EYEBALLING LAB8OUTPUT.TXT - SEE LAB7NIGHTLY.JCL.
+           SELECT OPS-LOG-FILE
+               ASSIGN TO "OPSLOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *
+      *    HOLDS THE LAST CHECKPOINTED RECORD COUNT/BREAK KEYS FOR
+      *    RESTARTING A LARGE RUN - SEE 225-RESTART-FROM-CHECKPOINT/
+      *    425-WRITE-CHECKPOINT.  REWRITTEN (NOT APPENDED) EVERY
+      *    WS-CHECKPOINT-INTERVAL RECORDS SO IT ALWAYS HOLDS ONLY THE
+      *    MOST RECENT CHECKPOINT.
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO "CHKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-FILE-STATUS.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+      *
+       FD STUDENT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+      *
+       01  STUDENT-RECORD.
+      *    TERM/SEMESTER CODE (E.G. "FA25"/"SP26") - OUTER CONTROL
+      *    BREAK, ABOVE DEPT/CLASS.  SEE TERM-HOLD AND 950-TERM-BREAK.
+           05  SR-TERM-CODE                    PIC X(4).
+           05  SR-DEPT-CODE                    PIC A(4).
+           05  SR-CLASS-CODE                   PIC X(5).
+           05  SR-NAME                         PIC X(20).
+      *    NUMBER OF TESTS ACTUALLY GIVEN THIS TERM - SOME DEPARTMENTS
+      *    RUN 5 OR 6.  DRIVES THE OCCURS DEPENDING ON BELOW AND THE
+      *    AVERAGE CALCULATION IN 700-PROCESS-STUDENT-RECORD.
+           05  SR-TEST-COUNT                   PIC 9.
+      * CODE THE ARRAY FOR THE INCOMING GRADES HERE
+           05  SR-GRADE-ARRAY-IN OCCURS 1 TO 6 TIMES
+                                 DEPENDING ON SR-TEST-COUNT.
+               10 SR-TEST-IN                   PIC 9(3).
+
+
+
+           05  FILLER                          PIC X(28).
+
+      *
+      *    WIDENED TO 90 CHARS (WAS 80) TO FIT SIX SCORE COLUMNS - SEE
+      *    DETAIL-LINE/GRADE-ARRAY-OUT BELOW.  WIDENED AGAIN TO 120 TO
+      *    FIT THE HIGH/LOW/AVERAGE STATISTICS ON CLASS-GROUP-LINE AND
+      *    DEPART-GROUP-LINE.
+       FD  STUDENT-REPORT-FILE
+           RECORD CONTAINS 120 CHARACTERS.
+      *
+       01  REPORT-LINE                     PIC X(120).
+
+      *
+       FD  HONORS-REPORT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+      *
+       01  HONORS-LINE                     PIC X(80).
+
+      *
+       FD  EXCEPTION-REPORT-FILE
+           RECORD CONTAINS 140 CHARACTERS.
+      *
+       01  EXCEPTION-LINE                  PIC X(140).
+
+      *
+       FD  WEIGHT-TABLE-FILE
+           RECORD CONTAINS 8 CHARACTERS.
+      *
+       01  WEIGHT-TABLE-RECORD.
+           05  WTR-CLASS-CODE               PIC X(5).
+           05  WTR-FINAL-WEIGHT-PCT         PIC 999.
+
+      *
+      *
+      *  ONE SUMMARY RECORD PER RUN - TOTAL RECORDS READ, TOTAL
+      *  REJECTED, AND THE PROGRAM'S RETURN CODE - FOR THE NIGHTLY
+      *  BATCH MONITOR.  SEE 1250-WRITE-OPS-LOG.
+       FD  OPS-LOG-FILE
+           RECORD CONTAINS 39 CHARACTERS.
+      *
+       01  OPS-LOG-RECORD                  PIC X(39).
+
+      *
+       FD  CHECKPOINT-FILE
+           RECORD CONTAINS 27 CHARACTERS.
+      *
+       01  CHECKPOINT-RECORD.
+           05  CPR-RECORD-COUNT             PIC 9(7).
+           05  CPR-TERM-HOLD                PIC X(4).
+           05  CPR-DEPT-HOLD                PIC A(4).
+           05  CPR-CLASS-HOLD               PIC X(5).
+           05  CPR-TOTAL-REJECTED           PIC 9(7).
+
+      *
+       FD  REGISTRAR-MASTER-FILE
+           RECORD CONTAINS 29 CHARACTERS.
+      *
+       01  REGISTRAR-MASTER-RECORD.
+           05  RMR-DEPT-CODE                PIC A(4).
+           05  RMR-CLASS-CODE                PIC X(5).
+           05  RMR-NAME                      PIC X(20).
+
+      *
+       FD  DISCREPANCY-REPORT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+      *
+       01  DISCREPANCY-LINE                PIC X(80).
+
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  FLAGS-N-SWITCHES.
+           05  EOF-FLAG                    PIC X       VALUE ' '.
+               88 NO-MORE-DATA                         VALUE 'N'.
+               88 MORE-RECORDS                         VALUE 'Y'.
+           05  FIRST-RECORD                PIC X(3)    VALUE 'YES'.
+           05  SUB                         PIC 9       VALUE 1.
+           05  WS-OUTPUT-MODE              PIC X       VALUE 'P'.
+               88 PRINT-MODE                           VALUE 'P'.
+               88 CSV-MODE                              VALUE 'C'.
+      *    SAME LITERAL FOR BOTH PRINT AND CSV MODE - SEE
+      *    150-GET-RUN-PARAMETERS - SO THE ASSIGN NAME ALWAYS MATCHES
+      *    LAB7NIGHTLY.JCL'S //LAB8OUT DD (DSN=GRADES.LAB8OUTPUT.TXT)
+      *    REGARDLESS OF WHICH PARM IS PASSED; WS-OUTPUT-MODE (NOT
+      *    THE FILENAME) IS WHAT TELLS 800-WRITE-A-LINE/300-REPORT-
+      *    HEADER WHETHER TO WRITE PRINT-FORMATTED OR CSV CONTENT.
+           05  WS-REPORT-ASSIGN-NAME       PIC X(40)
+                                           VALUE 'LAB8OUT'.
+           05  WS-RUN-PARM                 PIC X(40)   VALUE SPACES.
+           05  WS-RUN-PARM-1               PIC X(10)   VALUE SPACES.
+           05  WS-RUN-PARM-2               PIC X(10)   VALUE SPACES.
+           05  WS-VALID-RECORD             PIC X       VALUE 'Y'.
+               88 RECORD-IS-VALID                       VALUE 'Y'.
+               88 RECORD-IS-INVALID                     VALUE 'N'.
+           05  WS-WEIGHT-FILE-STATUS       PIC XX      VALUE '00'.
+           05  WS-CLASS-IS-WEIGHTED        PIC X       VALUE 'N'.
+           05  WS-CHECKPOINT-FILE-STATUS   PIC XX      VALUE '00'.
+           05  WS-CHECKPOINT-MODE          PIC X       VALUE 'N'.
+               88 RESTART-MODE                          VALUE 'Y'.
+               88 NORMAL-START                          VALUE 'N'.
+           05  WS-REGISTRAR-FILE-STATUS    PIC XX      VALUE '00'.
+           05  WS-ENROLLED                 PIC X       VALUE 'Y'.
+               88 STUDENT-IS-ENROLLED                   VALUE 'Y'.
+               88 STUDENT-NOT-ENROLLED                  VALUE 'N'.
+      *
+       01  WS-REJECT-REASON                 PIC X(90)   VALUE SPACES.
+       01  WS-REJECT-REASON-PTR             PIC 9(4)    VALUE 1.
+       01  WS-SCORE-NONNUM-FLAGGED          PIC X       VALUE 'N'.
+       01  WS-SCORE-RANGE-FLAGGED           PIC X       VALUE 'N'.
+      *
+      *  CHECKPOINT/RESTART FOR LARGE BATCH RUNS - SEE
+      *  225-RESTART-FROM-CHECKPOINT AND 425-WRITE-CHECKPOINT.
+       01  CHECKPOINT-FIELDS.
+           05  WS-RECORD-COUNT              PIC 9(7)     VALUE 0.
+           05  WS-CHECKPOINT-INTERVAL       PIC 9(7)     VALUE 100.
+           05  WS-SKIP-COUNT                PIC 9(7)     VALUE 0.
+           05  WS-CHECKPOINT-QUOTIENT       PIC 9(7)     VALUE 0.
+           05  WS-CHECKPOINT-REMAINDER      PIC 9(7)     VALUE 0.
+           05  WS-CHECKPOINT-FOUND          PIC X        VALUE 'N'.
+               88 CHECKPOINT-WAS-FOUND                    VALUE 'Y'.
+      *
+      *  RUN-WIDE REJECTED-RECORD TOTAL FOR 1250-WRITE-OPS-LOG - NOT
+      *  TO BE CONFUSED WITH DF-REJECTED-COUNT, WHICH RESETS AT EVERY
+      *  DEPARTMENT BREAK.
+       01  WS-TOTAL-REJECTED-COUNT          PIC 9(7)     VALUE 0.
+      *
+       01  REPORT-FIELDS.
+           05  PROPER-SPACING              PIC 9       VALUE 1.
+      *
+       01  WS-CURRENT-DATE.
+           05  WS-YEAR                     PIC 99.
+           05  WS-MONTH                    PIC 99.
+           05  WS-DAY                      PIC 99.
+      *
+       01  DETAIL-FIELDS.
+           05  DF-TEST-TOTAL                PIC S9(5)    VALUE +0.
+           05  DF-TEST-AVERAGE              PIC S9(5)V99 VALUE +0.
+      *
+       01  CLASS-FIELDS.
+           05  CF-STUDENT-COUNT             PIC S99      VALUE +0.
+      *  HIGH/LOW/AVERAGE STATS ACROSS DF-TEST-AVERAGE FOR THE CLASS -
+      *  ACCUMULATED IN 700-PROCESS-STUDENT-RECORD, PRINTED AND RESET
+      *  BY 1000-CLASS-BREAK.  LOW STARTS HIGH SO THE FIRST STUDENT'S
+      *  AVERAGE ALWAYS REPLACES IT.
+           05  CF-HIGH-AVERAGE              PIC S9(5)V99 VALUE +0.
+           05  CF-LOW-AVERAGE               PIC S9(5)V99 VALUE 99999.99.
+           05  CF-AVERAGE-TOTAL             PIC S9(7)V99 VALUE +0.
+      *
+       01  DEPT-FIELDS.
+           05  DF-STUDENT-COUNT             PIC S99      VALUE +0.
+           05  DF-REJECTED-COUNT            PIC S99      VALUE +0.
+      *  SAME HIGH/LOW/AVERAGE STATS, ROLLED UP ONE LEVEL FURTHER -
+      *  ACCUMULATED IN 700, PRINTED AND RESET BY 900-DEPT-BREAK.
+           05  DF-HIGH-AVERAGE              PIC S9(5)V99 VALUE +0.
+           05  DF-LOW-AVERAGE               PIC S9(5)V99 VALUE 99999.99.
+           05  DF-AVERAGE-TOTAL             PIC S9(7)V99 VALUE +0.
+      *
+      *  GPA/HONORS SUMMARY FIELDS - GRADE DISTRIBUTION PER CLASS
+       01  GPA-FIELDS.
+           05  GF-A-COUNT                   PIC S999     VALUE +0.
+           05  GF-B-COUNT                   PIC S999     VALUE +0.
+           05  GF-C-COUNT                   PIC S999     VALUE +0.
+           05  GF-D-COUNT                   PIC S999     VALUE +0.
+           05  GF-F-COUNT                   PIC S999     VALUE +0.
+      *
+      *  FINAL-EXAM WEIGHTING TABLE - LOADED ONCE FROM LAB7WEIGHTS.TXT
+      *  BY 250-LOAD-WEIGHT-TABLE.  A CLASS NOT LISTED HERE KEEPS THE
+      *  ORIGINAL STRAIGHT ARITHMETIC MEAN.  WHEN A CLASS IS LISTED,
+      *  ITS LAST TEST (THE FINAL, AT SUBSCRIPT SR-TEST-COUNT) IS
+      *  WEIGHTED AT WT-FINAL-WEIGHT-PCT PERCENT AND THE REMAINING
+      *  TESTS SPLIT THE REST OF THE WEIGHT EVENLY - SEE 720-COMPUTE-
+      *  AVERAGE.
+       01  WEIGHT-TABLE.
+           05  WT-COUNT                     PIC S999     VALUE +0.
+           05  WEIGHT-ENTRY OCCURS 50 TIMES
+                                 INDEXED BY WT-IDX.
+               10  WT-CLASS-CODE             PIC X(5).
+               10  WT-FINAL-WEIGHT-PCT       PIC 999.
+      *
+       01  WEIGHTED-AVERAGE-FIELDS.
+           05  WS-FINAL-WEIGHT-PCT          PIC 999      VALUE 0.
+           05  WS-OTHER-WEIGHT-PCT          PIC 999      VALUE 0.
+           05  WS-PER-TEST-PCT              PIC 999V99   VALUE 0.
+           05  WS-WEIGHTED-TOTAL            PIC S9(7)V99 VALUE 0.
+      *
+      *  REGISTRAR ENROLLMENT MASTER - LOADED ONCE FROM
+      *  LAB7REGISTRAR.TXT BY 275-LOAD-REGISTRAR-TABLE.  A STUDENT
+      *  WHOSE DEPT/CLASS/NAME ISN'T FOUND HERE GETS FLAGGED BY
+      *  670-CHECK-REGISTRAR-MASTER - SEE LAB7DISCREPANCIES.TXT.
+       01  REGISTRAR-TABLE.
+           05  RM-COUNT                     PIC S9(5)    VALUE +0.
+           05  REGISTRAR-ENTRY OCCURS 500 TIMES
+                                 INDEXED BY RM-IDX.
+               10  RM-DEPT-CODE              PIC A(4).
+               10  RM-CLASS-CODE             PIC X(5).
+               10  RM-NAME                   PIC X(20).
+      *
+      *  HONOR ROLL - STUDENTS AVERAGING 90+, FLAGGED FOR THE
+      *  DEAN'S LIST.  BUILT AS WE GO, PRINTED AT END OF JOB.
+       01  HONOR-ROLL-TABLE.
+           05  HR-COUNT                     PIC S999     VALUE +0.
+           05  HONOR-ROLL-ENTRY OCCURS 200 TIMES
+                                 INDEXED BY HR-IDX.
+               10  HR-TERM-CODE              PIC X(4).
+               10  HR-DEPT-CODE              PIC A(4).
+               10  HR-CLASS-CODE             PIC X(5).
+               10  HR-NAME                   PIC X(20).
+               10  HR-AVERAGE                PIC S9(5)V99.
+      *
+       01  HOLD-FIELDS.
+      *  CODE HOLD FIELDS FOR THE CONTROL BREAKS HERE
+           05 TERM-HOLD                     PIC X(4).
+           05 DEPT-HOLD                     PIC A(4).
+           05 CLASS-HOLD                    PIC X(5).
+      *
+       01  TERM-FIELDS.
+           05  TF-STUDENT-COUNT              PIC S999     VALUE +0.
+
+
+
+      ********************OUTPUT AREA*********************************
+
+       01  HEADING-1.
+           05                              PIC X(6) VALUE 'DATE:'.
+           05  H1-DATE.
+               10  H1-MONTH                PIC Z9.
+               10                          PIC X    VALUE '/'.
+               10  H1-DAY                  PIC 99.
+               10                          PIC X    VALUE '/'.
+               10  H1-YEAR                 PIC 99.
+           05                              PIC X(7) VALUE SPACES.
+           05                              PIC X(25) VALUE
+                                           'STUDENT REPORT'.
+           05                              PIC X(17) VALUE 'XXX'.
+           05                              PIC X(5) VALUE SPACES.
+           05 H1-PAGE-NO                   PIC 99 VALUE ZERO.
+      *
+       01  HEADING-TERM.
+           05                              PIC X(5) VALUE SPACES.
+           05                              PIC X(12) VALUE
+                                               'TERM CODE: '.
+           05                              PIC X(5) VALUE SPACES.
+           05 HT-TERM-CODE                 PIC X(4).
+      *
+       01  HEADING-2.
+           05                              PIC X(5) VALUE SPACES.
+           05                              PIC X(20) VALUE
+                                               'DEPARTMENT CODE: '.
+           05                              PIC X(5) VALUE SPACES.
+           05 H2-DEPT-CODE                 PIC A(4).
+      *
+       01  HEADING-3.
+           05                              PIC X(5) VALUE SPACES.
+           05                              PIC X(12) VALUE
+                                               'CLASS CODE: '.
+           05                              PIC X(5) VALUE SPACES.
+           05 H3-CLASS-CODE                PIC X(5).
+      *
+       01  HEADING-4.
+           05                              PIC X(19) VALUE SPACES.
+           05                              PIC X(11) VALUE 'NAME'.
+           05                              PIC X(3)  VALUE SPACES.
+           05                              PIC X(8)  VALUE 'SCORE   '.
+           05                              PIC X(8)  VALUE 'SCORE   '.
+           05                              PIC X(8)  VALUE 'SCORE   '.
+           05                              PIC X(8)  VALUE 'SCORE   '.
+           05                              PIC X(8)  VALUE 'SCORE   '.
+           05                              PIC X(8)  VALUE 'SCORE   '.
+           05                              PIC X(7)  VALUE 'GRADE'.
+      *
+      *  UP TO 6 SCORE COLUMNS NOW (SEE SR-TEST-COUNT) - UNUSED
+      *  TRAILING COLUMNS FOR A STUDENT WITH FEWER TESTS ARE JUST
+      *  LEFT BLANK.  GRADE-ARRAY-OUT STAYS A FIXED OCCURS 6 (RATHER
+      *  THAN ITS OWN OCCURS DEPENDING ON) SINCE IT'S A PRINT AREA,
+      *  NOT A RECEIVING FILE RECORD.
+       01  DETAIL-LINE.
+           05                              PIC X(7) VALUE SPACES.
+           05  DL-NAME                     PIC X(20).
+           05                              PIC X(7) VALUE SPACES.
+      * CODE ARRAY FOR 4 SCORE WITH 5 SPACES BETWEEN COLUMNS OUTPUT HERE
+           05  GRADE-ARRAY-OUT OCCURS 6 TIMES.
+               10 TEST-OUT                 PIC X(3).
+               10 FILLER                   PIC X(5) VALUE SPACES.
+
+           05  DL-GRADE                    PIC X.
+
+      *
+      *  CSV EXPORT OF THE SAME DETAIL LINE - NAME, UP TO 6 SCORES,
+      *  GRADE - FOR THE REGISTRAR'S OFFICE.  USED ONLY WHEN CSV-MODE.
+      *  UNUSED TRAILING SCORE COLUMNS ARE LEFT BLANK.
+       01  CSV-DETAIL-LINE.
+           05  CDL-NAME                    PIC X(20).
+           05                              PIC X        VALUE ','.
+           05  CDL-SCORE-1                 PIC X(3).
+           05                              PIC X        VALUE ','.
+           05  CDL-SCORE-2                 PIC X(3).
+           05                              PIC X        VALUE ','.
+           05  CDL-SCORE-3                 PIC X(3).
+           05                              PIC X        VALUE ','.
+           05  CDL-SCORE-4                 PIC X(3).
+           05                              PIC X        VALUE ','.
+           05  CDL-SCORE-5                 PIC X(3).
+           05                              PIC X        VALUE ','.
+           05  CDL-SCORE-6                 PIC X(3).
+           05                              PIC X        VALUE ','.
+           05  CDL-GRADE                   PIC X.
+
+       01  CSV-HEADER-LINE                 PIC X(90) VALUE
+           'NAME,SCORE1,SCORE2,SCORE3,SCORE4,SCORE5,SCORE6,GRADE'.
+
+      *
+       01  CLASS-GROUP-LINE.
+           05                              PIC X(45)   VALUE
+                            'TOTAL MUMBER OF STUDENTS FOR CLASS '.
+           05  CGL-CLASS-CODE              PIC X(5).
+           05                              PIC X(5)    VALUE ' IS  '.
+           05  CGL-CLASS-TOTAL             PIC ZZ9.
+           05                              PIC X(4)    VALUE ' HI:'.
+           05  CGL-CLASS-HIGH              PIC ZZ9.99.
+           05                              PIC X(4)    VALUE ' LO:'.
+           05  CGL-CLASS-LOW               PIC ZZ9.99.
+           05                              PIC X(5)    VALUE ' AVG:'.
+           05  CGL-CLASS-AVG               PIC ZZ9.99.
+
+       01  DEPART-GROUP-LINE.
+           05                              PIC X(45) VALUE
+                            'TOTAL NUMBER OF STUDENTS FOR DEPT '.
+           05  DGL-DEPT-CODE               PIC A(4).
+           05                              PIC X(6)    VALUE ' IS  '.
+           05  DGL-DEPT-TOTAL              PIC ZZ9.
+           05                              PIC X(13)   VALUE
+                                           '  REJECTED: '.
+           05  DGL-REJECTED-TOTAL          PIC ZZ9.
+           05                              PIC X(4)    VALUE ' HI:'.
+           05  DGL-DEPT-HIGH               PIC ZZ9.99.
+           05                              PIC X(4)    VALUE ' LO:'.
+           05  DGL-DEPT-LOW                PIC ZZ9.99.
+           05                              PIC X(5)    VALUE ' AVG:'.
+           05  DGL-DEPT-AVG                PIC ZZ9.99.
+
+       01  TERM-GROUP-LINE.
+           05                              PIC X(45) VALUE
+                            'TOTAL NUMBER OF STUDENTS FOR TERM '.
+           05  TGL-TERM-CODE               PIC X(4).
+           05                              PIC X(6)    VALUE ' IS  '.
+           05  TGL-TERM-TOTAL              PIC ZZ9.
+
+      ****************EXCEPTION REPORT OUTPUT AREA*********************
+      *
+       01  HEADING-EXCEPTIONS-1.
+           05                              PIC X(25) VALUE
+                                           'STUDENT.TXT EXCEPTION '.
+           05                              PIC X(25) VALUE
+                                           'REPORT - REJECTED RECORDS'.
+      *
+       01  EXCEPTION-DETAIL-LINE.
+           05                              PIC X(5)  VALUE SPACES.
+           05  EDL-DEPT-CODE               PIC A(4).
+           05                              PIC X(2)  VALUE SPACES.
+           05  EDL-CLASS-CODE              PIC X(5).
+           05                              PIC X(3)  VALUE SPACES.
+           05  EDL-NAME                    PIC X(20).
+           05                              PIC X(3)  VALUE SPACES.
+           05  EDL-REASON                  PIC X(90).
+
+      ************DISCREPANCY REPORT OUTPUT AREA***********************
+      *
+       01  HEADING-DISCREPANCIES-1.
+           05                              PIC X(26) VALUE
+                                           'REGISTRAR CROSS-REFERENCE '.
+           05                              PIC X(25) VALUE
+                                           'DISCREPANCY REPORT'.
+      *
+       01  DISCREPANCY-DETAIL-LINE.
+           05                              PIC X(5)  VALUE SPACES.
+           05  DDL-DEPT-CODE               PIC A(4).
+           05                              PIC X(2)  VALUE SPACES.
+           05  DDL-CLASS-CODE              PIC X(5).
+           05                              PIC X(3)  VALUE SPACES.
+           05  DDL-NAME                    PIC X(20).
+           05                              PIC X(3)  VALUE SPACES.
+           05  DDL-REASON                  PIC X(30) VALUE
+                                           'NOT ENROLLED PER REGISTRAR'.
+
+      ****************OPS LOG OUTPUT AREA*******************************
+      *
+       01  OPS-LOG-LINE.
+           05  OLR-RECORDS-READ            PIC 9(7).
+           05                              PIC X VALUE SPACES.
+           05  OLR-RECORDS-REJECTED        PIC 9(7).
+           05                              PIC X VALUE SPACES.
+           05  OLR-RETURN-CODE             PIC 9(3).
+           05                              PIC X(20) VALUE SPACES.
+
+      ****************HONORS REPORT OUTPUT AREA************************
+      *
+       01  HEADING-HONORS-1.
+           05                              PIC X(25) VALUE
+                                           'DEAN''S LIST / ACADEMIC '.
+           05                              PIC X(25) VALUE
+                                           'STANDING SUMMARY REPORT'.
+      *
+       01  GPA-DISTRIBUTION-LINE.
+           05                              PIC X(5) VALUE SPACES.
+           05  GDL-TERM-CODE               PIC X(4).
+           05                              PIC X(2) VALUE SPACES.
+           05  GDL-DEPT-CODE               PIC A(4).
+           05                              PIC X(2) VALUE SPACES.
+           05  GDL-CLASS-CODE              PIC X(5).
+           05                              PIC X(4) VALUE SPACES.
+           05                              PIC X(3) VALUE 'A='.
+           05  GDL-A-COUNT                 PIC ZZ9.
+           05                              PIC X(3) VALUE ' B='.
+           05  GDL-B-COUNT                 PIC ZZ9.
+           05                              PIC X(3) VALUE ' C='.
+           05  GDL-C-COUNT                 PIC ZZ9.
+           05                              PIC X(3) VALUE ' D='.
+           05  GDL-D-COUNT                 PIC ZZ9.
+           05                              PIC X(3) VALUE ' F='.
+           05  GDL-F-COUNT                 PIC ZZ9.
+      *
+       01  HEADING-HONOR-ROLL.
+           05                              PIC X(25) VALUE SPACES.
+           05                              PIC X(25) VALUE
+                                           'HONOR ROLL - 90 AND UP'.
+      *
+       01  HONOR-ROLL-LINE.
+           05                              PIC X(5) VALUE SPACES.
+           05  HRL-TERM-CODE               PIC X(4).
+           05                              PIC X(2) VALUE SPACES.
+           05  HRL-DEPT-CODE               PIC A(4).
+           05                              PIC X(2) VALUE SPACES.
+           05  HRL-CLASS-CODE              PIC X(5).
+           05                              PIC X(3) VALUE SPACES.
+           05  HRL-NAME                    PIC X(20).
+           05                              PIC X(3) VALUE SPACES.
+           05  HRL-AVERAGE                 PIC ZZ9.99.
+      *
+       PROCEDURE DIVISION.
+      *
+       100-PRINT-STUDENT-REPORT.
+           PERFORM 150-GET-RUN-PARAMETERS
+           PERFORM 200-HSKPING-ROUTINE
+           PERFORM 400-READ-STUDENT-FILE
+           PERFORM 1100-END-OF-JOB-ROUTINE
+           PERFORM 1200-FINAL-ROUTINE
+        .
+
+       150-GET-RUN-PARAMETERS.
+      *  PARM OF 'CSV' SWITCHES THE REPORT TO A DISK CSV EXPORT FOR
+      *  THE REGISTRAR'S OFFICE.  PARM OF 'RESTART' RESUMES A PRIOR
+      *  RUN FROM ITS LAST CHECKPOINT (SEE 225-RESTART-FROM-
+      *  CHECKPOINT) INSTEAD OF STARTING THE REPORT OVER.  THE TWO
+      *  CAN BE PASSED TOGETHER (E.G. 'CSV RESTART') SINCE ACCEPT
+      *  FROM COMMAND-LINE RETURNS THE WHOLE COMMAND LINE AS ONE
+      *  FIELD - UNSTRING SPLITS IT BACK INTO ITS (UP TO TWO)
+      *  BLANK-DELIMITED WORDS SO EACH SWITCH IS CHECKED ON ITS OWN.
+      *  ANYTHING ELSE (OR NO PARM AT ALL) KEEPS THE TRADITIONAL
+      *  PRINTER/TEXT REPORT FROM RECORD ONE.
+
+           MOVE SPACES TO WS-RUN-PARM-1
+           MOVE SPACES TO WS-RUN-PARM-2
+           ACCEPT WS-RUN-PARM FROM COMMAND-LINE
+           UNSTRING WS-RUN-PARM DELIMITED BY SPACE
+              INTO WS-RUN-PARM-1 WS-RUN-PARM-2
+           END-UNSTRING
+
+      *  WS-REPORT-ASSIGN-NAME STAYS 'LAB8OUT' EITHER WAY (SEE ITS
+      *  VALUE CLAUSE) SO STUDENT-REPORT-FILE ALWAYS BINDS TO THE SAME
+      *  //LAB8OUT DD - ONLY WS-OUTPUT-MODE CHANGES BETWEEN CSV AND
+      *  PRINT CONTENT.
+           IF WS-RUN-PARM-1 = 'CSV' OR WS-RUN-PARM-2 = 'CSV'
+              MOVE 'C' TO WS-OUTPUT-MODE
+           ELSE
+              MOVE 'P' TO WS-OUTPUT-MODE
+           END-IF
+
+           IF WS-RUN-PARM-1 = 'RESTART' OR WS-RUN-PARM-2 = 'RESTART'
+              MOVE 'Y' TO WS-CHECKPOINT-MODE
+           ELSE
+              MOVE 'N' TO WS-CHECKPOINT-MODE
+           END-IF
+       .
+
+       200-HSKPING-ROUTINE.
+           IF RESTART-MODE
+              PERFORM 225-RESTART-FROM-CHECKPOINT
+           ELSE
+              OPEN INPUT  STUDENT-FILE
+                   OUTPUT STUDENT-REPORT-FILE
+                   OUTPUT HONORS-REPORT-FILE
+                   OUTPUT EXCEPTION-REPORT-FILE
+                   OUTPUT DISCREPANCY-REPORT-FILE
+
+              WRITE EXCEPTION-LINE FROM HEADING-EXCEPTIONS-1
+              WRITE DISCREPANCY-LINE FROM HEADING-DISCREPANCIES-1
+           END-IF
+
+           PERFORM 250-LOAD-WEIGHT-TABLE
+           PERFORM 275-LOAD-REGISTRAR-TABLE
+
+           ACCEPT WS-CURRENT-DATE FROM DATE
+
+           MOVE WS-MONTH TO H1-MONTH
+           MOVE WS-DAY TO H1-DAY
+           MOVE WS-YEAR TO H1-YEAR
+
+           IF NOT RESTART-MODE
+              IF CSV-MODE
+                 MOVE CSV-HEADER-LINE TO REPORT-LINE
+                 WRITE REPORT-LINE
+              ELSE
+                 PERFORM 300-REPORT-HEADER
+              END-IF
+
+              WRITE HONORS-LINE FROM HEADING-HONORS-1
+           END-IF
+       .
+
+      *
+      *  RESUME A PRIOR LARGE RUN FROM ITS LAST CHECKPOINT (SEE
+      *  425-WRITE-CHECKPOINT) INSTEAD OF STARTING OVER.  OPENS
+      *  STUDENT-REPORT-FILE/HONORS-REPORT-FILE/EXCEPTION-REPORT-FILE
+      *  IN EXTEND MODE SO THE PRIOR RUN'S OUTPUT IS KEPT, RESTORES
+      *  THE BREAK HOLD FIELDS SO HEADINGS DON'T RE-PRINT FOR A
+      *  DEPARTMENT/CLASS ALREADY UNDER WAY, AND SKIPS PAST THE
+      *  STUDENT-FILE RECORDS ALREADY PROCESSED BEFORE THE ABEND.
+      *  A RECORD COUNT NOT EXACTLY ON A CHECKPOINT BOUNDARY MEANS
+      *  THE PARTIALLY-COUNTED CLASS/DEPT/TERM TOTALS IN PROGRESS AT
+      *  THE LAST CHECKPOINT WILL UNDERCOUNT BY UP TO WS-CHECKPOINT-
+      *  INTERVAL RECORDS - A SMALLER INTERVAL TIGHTENS THAT WINDOW.
+       225-RESTART-FROM-CHECKPOINT.
+           MOVE 'N' TO WS-CHECKPOINT-FOUND
+
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-FILE-STATUS = '00'
+              READ CHECKPOINT-FILE
+                 NOT AT END
+                    MOVE 'Y' TO WS-CHECKPOINT-FOUND
+                    MOVE CPR-RECORD-COUNT   TO WS-SKIP-COUNT
+                    MOVE CPR-TERM-HOLD      TO TERM-HOLD
+                    MOVE CPR-DEPT-HOLD      TO DEPT-HOLD
+                    MOVE CPR-CLASS-HOLD     TO CLASS-HOLD
+                    MOVE CPR-TOTAL-REJECTED TO WS-TOTAL-REJECTED-COUNT
+              END-READ
+              CLOSE CHECKPOINT-FILE
+           END-IF
+
+           IF CHECKPOINT-WAS-FOUND
+              OPEN INPUT  STUDENT-FILE
+                   EXTEND STUDENT-REPORT-FILE
+                   EXTEND HONORS-REPORT-FILE
+                   EXTEND EXCEPTION-REPORT-FILE
+                   EXTEND DISCREPANCY-REPORT-FILE
+
+              MOVE 'NO' TO FIRST-RECORD
+              MOVE WS-SKIP-COUNT TO WS-RECORD-COUNT
+
+              PERFORM WS-SKIP-COUNT TIMES
+                 READ STUDENT-FILE
+                    AT END
+                       MOVE 'N' TO EOF-FLAG
+                 END-READ
+              END-PERFORM
+           ELSE
+      *  NO CHECKPOINT FOUND (RESTART PASSED ON A RUN THAT WAS NEVER
+      *  CHECKPOINTED, OR WHOSE CHECKPOINT/REPORT FILES WERE SINCE
+      *  CLEANED UP) - DOWNGRADE TO AN ORDINARY FIRST-TIME RUN RATHER
+      *  THAN ABENDING ON THE EXTEND OPENS ABOVE, WHICH REQUIRE THE
+      *  REPORT FILES TO ALREADY EXIST.  FALLING WS-CHECKPOINT-MODE
+      *  BACK TO 'N' ALSO MAKES 200-HSKPING-ROUTINE'S "IF NOT
+      *  RESTART-MODE" LOGIC BELOW PRINT THE REPORT/HONORS HEADINGS,
+      *  SAME AS ANY OTHER NORMAL RUN.
+              MOVE 'N' TO WS-CHECKPOINT-MODE
+
+              OPEN INPUT  STUDENT-FILE
+                   OUTPUT STUDENT-REPORT-FILE
+                   OUTPUT HONORS-REPORT-FILE
+                   OUTPUT EXCEPTION-REPORT-FILE
+                   OUTPUT DISCREPANCY-REPORT-FILE
+
+              WRITE EXCEPTION-LINE FROM HEADING-EXCEPTIONS-1
+              WRITE DISCREPANCY-LINE FROM HEADING-DISCREPANCIES-1
+           END-IF
+       .
+
+       250-LOAD-WEIGHT-TABLE.
+      *  LAB7WEIGHTS.TXT IS OPTIONAL - IF IT ISN'T THERE WT-COUNT
+      *  STAYS ZERO AND EVERY CLASS USES THE STRAIGHT AVERAGE, SAME
+      *  AS BEFORE THIS REQUEST.
+           OPEN INPUT WEIGHT-TABLE-FILE
+
+           IF WS-WEIGHT-FILE-STATUS = '00'
+              PERFORM UNTIL WS-WEIGHT-FILE-STATUS NOT = '00'
+                 READ WEIGHT-TABLE-FILE
+                    AT END
+                       MOVE '10' TO WS-WEIGHT-FILE-STATUS
+                    NOT AT END
+      *  AN OUT-OF-RANGE WEIGHT (NOT 1-100) IS BAD DATA THE SAME AS A
+      *  BAD STUDENT.TXT FIELD (SEE 650-VALIDATE-STUDENT-RECORD) - THE
+      *  ROW IS SKIPPED RATHER THAN LOADED, SO THE CLASS FALLS BACK TO
+      *  AN UNWEIGHTED STRAIGHT AVERAGE IN 720-COMPUTE-AVERAGE INSTEAD
+      *  OF SILENTLY COMPUTING A NEGATIVE/WRAPPED OTHER-TESTS WEIGHT.
+                       IF WT-COUNT < 50
+                          AND WTR-FINAL-WEIGHT-PCT >= 1
+                          AND WTR-FINAL-WEIGHT-PCT <= 100
+                          ADD 1 TO WT-COUNT
+                          SET WT-IDX TO WT-COUNT
+                          MOVE WTR-CLASS-CODE TO
+                               WT-CLASS-CODE(WT-IDX)
+                          MOVE WTR-FINAL-WEIGHT-PCT TO
+                               WT-FINAL-WEIGHT-PCT(WT-IDX)
+                       END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE WEIGHT-TABLE-FILE
+           END-IF
+       .
+
+       275-LOAD-REGISTRAR-TABLE.
+      *  LAB7REGISTRAR.TXT IS OPTIONAL - IF IT ISN'T THERE RM-COUNT
+      *  STAYS ZERO AND 670-CHECK-REGISTRAR-MASTER FLAGS NOTHING,
+      *  SINCE THERE'S NOTHING TO RECONCILE AGAINST.
+           OPEN INPUT REGISTRAR-MASTER-FILE
+
+           IF WS-REGISTRAR-FILE-STATUS = '00'
+              PERFORM UNTIL WS-REGISTRAR-FILE-STATUS NOT = '00'
+                 READ REGISTRAR-MASTER-FILE
+                    AT END
+                       MOVE '10' TO WS-REGISTRAR-FILE-STATUS
+                    NOT AT END
+                       IF RM-COUNT < 500
+                          ADD 1 TO RM-COUNT
+                          SET RM-IDX TO RM-COUNT
+                          MOVE RMR-DEPT-CODE TO
+                               RM-DEPT-CODE(RM-IDX)
+                          MOVE RMR-CLASS-CODE TO
+                               RM-CLASS-CODE(RM-IDX)
+                          MOVE RMR-NAME TO
+                               RM-NAME(RM-IDX)
+                       END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE REGISTRAR-MASTER-FILE
+           END-IF
+       .
+
+       300-REPORT-HEADER.
+
+           IF PRINT-MODE
+              ADD 1 TO H1-PAGE-NO
+
+      *       NOTE: STUDENT-REPORT-FILE IS NOW A PLAIN DISK FILE (SEE
+      *       150-GET-RUN-PARAMETERS), SO A PAGE EJECT (FORM FEED) IS
+      *       REPLACED WITH BLANK LINES BETWEEN PAGES.
+              WRITE REPORT-LINE FROM HEADING-1
+                  AFTER ADVANCING 3 LINES
+              MOVE 2 TO PROPER-SPACING
+           END-IF
+       .
+
+       400-READ-STUDENT-FILE.
+
+           PERFORM UNTIL NO-MORE-DATA
+               READ STUDENT-FILE
+                   AT END
+                       MOVE 'N' TO EOF-FLAG
+                   NOT AT END
+                       ADD 1 TO WS-RECORD-COUNT
+                       PERFORM 650-VALIDATE-STUDENT-RECORD
+                       PERFORM 680-CHECK-BREAKS
+                       IF RECORD-IS-VALID
+                          PERFORM 700-PROCESS-STUDENT-RECORD
+                       ELSE
+                          PERFORM 660-WRITE-EXCEPTION-RECORD
+                       END-IF
+                       DIVIDE WS-RECORD-COUNT BY WS-CHECKPOINT-INTERVAL
+                              GIVING WS-CHECKPOINT-QUOTIENT
+                              REMAINDER WS-CHECKPOINT-REMAINDER
+                       IF WS-CHECKPOINT-REMAINDER = 0
+                          PERFORM 425-WRITE-CHECKPOINT
+                       END-IF
+               END-READ
+           END-PERFORM
+       .
+
+       425-WRITE-CHECKPOINT.
+      *  REWRITES (NOT APPENDS TO) LAB7CHECKPOINT.TXT SO IT ALWAYS
+      *  HOLDS ONLY THE SINGLE MOST RECENT CHECKPOINT.
+           MOVE WS-RECORD-COUNT         TO CPR-RECORD-COUNT
+           MOVE TERM-HOLD               TO CPR-TERM-HOLD
+           MOVE DEPT-HOLD               TO CPR-DEPT-HOLD
+           MOVE CLASS-HOLD              TO CPR-CLASS-HOLD
+           MOVE WS-TOTAL-REJECTED-COUNT TO CPR-TOTAL-REJECTED
+
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE
+       .
+
+       450-PRINT-TERM-HEADER.
+
+           IF PRINT-MODE
+              MOVE SR-TERM-CODE TO HT-TERM-CODE
+              WRITE REPORT-LINE FROM HEADING-TERM
+                  AFTER ADVANCING 2 LINES
+           END-IF
+       .
+
+       500-PRINT-DEPT-HEADER.
+
+           IF PRINT-MODE
+              MOVE SR-DEPT-CODE TO H2-DEPT-CODE
+              WRITE REPORT-LINE FROM HEADING-2
+                  AFTER ADVANCING 2 LINES
+           END-IF
+       .
+
+       600-PRINT-CLASS-HEADER.
+
+           IF PRINT-MODE
+              MOVE SR-CLASS-CODE TO H3-CLASS-CODE
+              WRITE REPORT-LINE FROM HEADING-3
+                  AFTER ADVANCING 2 LINES
+
+      *  This prints the column headers
+              WRITE REPORT-LINE FROM HEADING-4
+                  AFTER ADVANCING 2 LINES
+           END-IF
+       .
+
+       650-VALIDATE-STUDENT-RECORD.
+      *  REJECT RECORDS WITH A BLANK DEPT/CLASS CODE, A TEST COUNT
+      *  THAT ISN'T NUMERIC 1-6, OR A TEST SCORE THAT ISN'T NUMERIC
+      *  0-100.  VALID RECORDS FLOW INTO 700 AS BEFORE; INVALID ONES
+      *  ARE DIVERTED TO THE EXCEPTION REPORT.  EVERY REASON THE
+      *  RECORD FAILS FOR IS ACCUMULATED IN WS-REJECT-REASON (NOT
+      *  JUST THE LAST ONE) SO THE EXCEPTION REPORT SHOWS THE FULL
+      *  PICTURE OF WHAT'S WRONG WITH THE RECORD.
+
+           MOVE 'Y' TO WS-VALID-RECORD
+           MOVE SPACES TO WS-REJECT-REASON
+           MOVE 1 TO WS-REJECT-REASON-PTR
+           MOVE 'N' TO WS-SCORE-NONNUM-FLAGGED
+           MOVE 'N' TO WS-SCORE-RANGE-FLAGGED
+
+           IF SR-TERM-CODE = SPACES
+              MOVE 'N' TO WS-VALID-RECORD
+              PERFORM 655-ADD-REJECT-SEPARATOR
+              STRING 'BLANK TERM CODE' DELIMITED BY SIZE
+                 INTO WS-REJECT-REASON
+                 WITH POINTER WS-REJECT-REASON-PTR
+              END-STRING
+           END-IF
+
+           IF SR-DEPT-CODE = SPACES
+              MOVE 'N' TO WS-VALID-RECORD
+              PERFORM 655-ADD-REJECT-SEPARATOR
+              STRING 'BLANK DEPT CODE' DELIMITED BY SIZE
+                 INTO WS-REJECT-REASON
+                 WITH POINTER WS-REJECT-REASON-PTR
+              END-STRING
+           END-IF
+
+           IF SR-CLASS-CODE = SPACES
+              MOVE 'N' TO WS-VALID-RECORD
+              PERFORM 655-ADD-REJECT-SEPARATOR
+              STRING 'BLANK CLASS CODE' DELIMITED BY SIZE
+                 INTO WS-REJECT-REASON
+                 WITH POINTER WS-REJECT-REASON-PTR
+              END-STRING
+           END-IF
+
+      *    SR-TEST-COUNT DRIVES SR-GRADE-ARRAY-IN'S OCCURS DEPENDING
+      *    ON (SEE LINE 131) - IT MUST BE CHECKED BEFORE SR-TEST-IN
+      *    IS EVER SUBSCRIPTED, OR AN OUT-OF-RANGE VALUE (BLANK,
+      *    NON-NUMERIC, 0, OR 7-9 FROM A FAT-FINGERED OR PRE-REQ004
+      *    STUDENT.TXT RECORD) DRIVES AN OUT-OF-BOUNDS TABLE
+      *    REFERENCE.
+           IF SR-TEST-COUNT NOT NUMERIC
+              OR SR-TEST-COUNT < 1 OR SR-TEST-COUNT > 6
+              MOVE 'N' TO WS-VALID-RECORD
+              PERFORM 655-ADD-REJECT-SEPARATOR
+              STRING 'INVALID TEST COUNT' DELIMITED BY SIZE
+                 INTO WS-REJECT-REASON
+                 WITH POINTER WS-REJECT-REASON-PTR
+              END-STRING
+           ELSE
+              PERFORM VARYING SUB FROM 1 BY 1 UNTIL SUB > SR-TEST-COUNT
+                 IF SR-TEST-IN(SUB) NOT NUMERIC
+                    MOVE 'N' TO WS-VALID-RECORD
+                    IF WS-SCORE-NONNUM-FLAGGED = 'N'
+                       MOVE 'Y' TO WS-SCORE-NONNUM-FLAGGED
+                       PERFORM 655-ADD-REJECT-SEPARATOR
+                       STRING 'NON-NUMERIC TEST SCORE' DELIMITED BY SIZE
+                          INTO WS-REJECT-REASON
+                          WITH POINTER WS-REJECT-REASON-PTR
+                       END-STRING
+                    END-IF
+                 ELSE
+                    IF SR-TEST-IN(SUB) > 100
+                       MOVE 'N' TO WS-VALID-RECORD
+                       IF WS-SCORE-RANGE-FLAGGED = 'N'
+                          MOVE 'Y' TO WS-SCORE-RANGE-FLAGGED
+                          PERFORM 655-ADD-REJECT-SEPARATOR
+                          STRING 'TEST SCORE OUT OF RANGE'
+                             DELIMITED BY SIZE
+                             INTO WS-REJECT-REASON
+                             WITH POINTER WS-REJECT-REASON-PTR
+                          END-STRING
+                       END-IF
+                    END-IF
+                 END-IF
+              END-PERFORM
+           END-IF
+           .
+
+       655-ADD-REJECT-SEPARATOR.
+      *  CALLED BEFORE EACH REASON AFTER THE FIRST SO A RECORD THAT
+      *  FAILS MORE THAN ONE CHECK SHOWS EVERY REASON ON THE
+      *  EXCEPTION REPORT (SEPARATED BY '; '), NOT JUST THE LAST ONE
+      *  FOUND.
+           IF WS-REJECT-REASON-PTR > 1
+              STRING '; ' DELIMITED BY SIZE
+                 INTO WS-REJECT-REASON
+                 WITH POINTER WS-REJECT-REASON-PTR
+              END-STRING
+           END-IF
+           .
+
+       660-WRITE-EXCEPTION-RECORD.
+
+           MOVE SR-DEPT-CODE  TO EDL-DEPT-CODE
+           MOVE SR-CLASS-CODE TO EDL-CLASS-CODE
+           MOVE SR-NAME       TO EDL-NAME
+           MOVE WS-REJECT-REASON TO EDL-REASON
+
+           WRITE EXCEPTION-LINE FROM EXCEPTION-DETAIL-LINE
+
+           ADD 1 TO DF-REJECTED-COUNT
+           ADD 1 TO WS-TOTAL-REJECTED-COUNT
+           .
+
+       670-CHECK-REGISTRAR-MASTER.
+      *  FLAGS A STUDENT WHOSE NAME/DEPT/CLASS ISN'T FOUND ENROLLED
+      *  IN THE REGISTRAR MASTER (SEE 275-LOAD-REGISTRAR-TABLE) TO
+      *  LAB7DISCREPANCIES.TXT.  THIS DOESN'T REJECT THE RECORD - THE
+      *  STUDENT STILL GETS GRADED NORMALLY, THEY JUST ALSO SHOW UP
+      *  ON THE DISCREPANCY LIST FOR SOMEONE TO FOLLOW UP ON.
+
+           MOVE 'N' TO WS-ENROLLED
+
+           PERFORM VARYING RM-IDX FROM 1 BY 1 UNTIL RM-IDX > RM-COUNT
+              IF RM-DEPT-CODE(RM-IDX)  = SR-DEPT-CODE  AND
+                 RM-CLASS-CODE(RM-IDX) = SR-CLASS-CODE AND
+                 RM-NAME(RM-IDX)       = SR-NAME
+                 MOVE 'Y' TO WS-ENROLLED
+              END-IF
+           END-PERFORM
+
+           IF RM-COUNT > 0 AND STUDENT-NOT-ENROLLED
+              MOVE SR-DEPT-CODE  TO DDL-DEPT-CODE
+              MOVE SR-CLASS-CODE TO DDL-CLASS-CODE
+              MOVE SR-NAME       TO DDL-NAME
+              WRITE DISCREPANCY-LINE FROM DISCREPANCY-DETAIL-LINE
+           END-IF
+           .
+
+       680-CHECK-BREAKS.
+      *  CONTROL BREAK CHECK, USING AN EVALUATE STATEMENT TO TEST FOR
+      *  FIRST RECORD, TERM CODE, DEPT CODE, CLASS CODE - REMEMBER
+      *  ORDER MATTERS.  RUNS FOR EVERY RECORD READ, VALID OR REJECTED
+      *  (CALLED FROM 400-READ-STUDENT-FILE BEFORE THE VALID/REJECTED
+      *  SPLIT), SO A REJECTED RECORD STILL MOVES THE HOLD FIELDS TO
+      *  ITS OWN TERM/DEPT/CLASS BEFORE 660-WRITE-EXCEPTION-RECORD
+      *  CREDITS DF-REJECTED-COUNT - OTHERWISE AN ALL-REJECTED
+      *  DEPARTMENT WOULD NEVER TRIGGER ITS OWN BREAK AND ITS REJECTS
+      *  WOULD LAND ON WHICHEVER DEPARTMENT HAPPENED TO BE HELD FROM
+      *  THE LAST VALID RECORD.
+      **********************
+
+         EVALUATE TRUE
+           WHEN FIRST-RECORD = 'YES'
+              MOVE 'NO' TO FIRST-RECORD
+              MOVE SR-TERM-CODE TO TERM-HOLD
+              MOVE SR-DEPT-CODE TO DEPT-HOLD
+              MOVE SR-CLASS-CODE TO CLASS-HOLD
+              PERFORM 450-PRINT-TERM-HEADER
+              PERFORM 500-PRINT-DEPT-HEADER
+              PERFORM 600-PRINT-CLASS-HEADER
+
+           WHEN SR-TERM-CODE NOT= TERM-HOLD
+              PERFORM 950-TERM-BREAK
+              PERFORM 300-REPORT-HEADER
+              PERFORM 450-PRINT-TERM-HEADER
+              PERFORM 500-PRINT-DEPT-HEADER
+              PERFORM 600-PRINT-CLASS-HEADER
+
+           WHEN SR-DEPT-CODE NOT= DEPT-HOLD
+              PERFORM 900-DEPT-BREAK
+              PERFORM 300-REPORT-HEADER
+              PERFORM 450-PRINT-TERM-HEADER
+              PERFORM 500-PRINT-DEPT-HEADER
+              PERFORM 600-PRINT-CLASS-HEADER
+
+           WHEN SR-CLASS-CODE NOT = CLASS-HOLD
+              PERFORM 1000-CLASS-BREAK
+              PERFORM 600-PRINT-CLASS-HEADER
+
+          END-EVALUATE
+          .
+
+       700-PROCESS-STUDENT-RECORD.
+      *  GRADES AND PRINTS THE DETAIL LINE FOR A VALID STUDENT RECORD.
+      *  THE CONTROL BREAK CHECK ITSELF IS IN 680-CHECK-BREAKS, WHICH
+      *  RUNS FOR EVERY RECORD (SEE 400-READ-STUDENT-FILE) SO REJECTED
+      *  RECORDS BREAK CORRECTLY TOO.
+
+         PERFORM 670-CHECK-REGISTRAR-MASTER
+
+
+
+
+
+
+
+
+
+
+
+
+
+
+
+
+      ***********************
+
+           MOVE SR-NAME TO DL-NAME
+      * WRITE THE CODE TO TRAVERSE THE ARRAY AND ADD PROCESS THE
+      * INCOMING TEST SCORES
+
+
+
+           PERFORM VARYING SUB FROM 1 BY 1 UNTIL SUB > 6
+              MOVE SPACES TO GRADE-ARRAY-OUT(SUB)
+           END-PERFORM
+
+          PERFORM VARYING SUB FROM 1 BY 1 UNTIL SUB > SR-TEST-COUNT
+            MOVE SR-TEST-IN(SUB) TO TEST-OUT(SUB)
+            ADD SR-TEST-IN(SUB) TO DF-TEST-TOTAL
+          END-PERFORM
+
+
+
+
+
+
+           PERFORM 720-COMPUTE-AVERAGE
+
+      *  ROLL THIS STUDENT'S AVERAGE INTO THE CLASS/DEPT HIGH, LOW,
+      *  AND RUNNING-TOTAL STATS - SEE 1000-CLASS-BREAK/900-DEPT-BREAK
+      *  FOR WHERE THESE GET PRINTED AND RESET.
+           IF DF-TEST-AVERAGE > CF-HIGH-AVERAGE
+              MOVE DF-TEST-AVERAGE TO CF-HIGH-AVERAGE
+           END-IF
+           IF DF-TEST-AVERAGE < CF-LOW-AVERAGE
+              MOVE DF-TEST-AVERAGE TO CF-LOW-AVERAGE
+           END-IF
+           ADD DF-TEST-AVERAGE TO CF-AVERAGE-TOTAL
+
+           IF DF-TEST-AVERAGE > DF-HIGH-AVERAGE
+              MOVE DF-TEST-AVERAGE TO DF-HIGH-AVERAGE
+           END-IF
+           IF DF-TEST-AVERAGE < DF-LOW-AVERAGE
+              MOVE DF-TEST-AVERAGE TO DF-LOW-AVERAGE
+           END-IF
+           ADD DF-TEST-AVERAGE TO DF-AVERAGE-TOTAL
+
+           ADD 1 TO CF-STUDENT-COUNT
+                    DF-STUDENT-COUNT
+                    TF-STUDENT-COUNT
+
+          IF DF-TEST-AVERAGE > 89
+                   MOVE 'A' TO DL-GRADE
+                   ADD 1 TO GF-A-COUNT
+                   PERFORM 1150-ADD-HONOR-ROLL-ENTRY
+          ELSE
+
+      * After seeing how to do this with an eval
+      * this if block disturbs me, LOL.
+
+             IF DF-TEST-AVERAGE >= 80 AND DF-TEST-AVERAGE <= 89
+                   MOVE 'B' TO DL-GRADE
+                   ADD 1 TO GF-B-COUNT
+             ELSE
+
+                IF DF-TEST-AVERAGE >= 70 AND DF-TEST-AVERAGE <= 79
+                   MOVE 'C' TO DL-GRADE
+                   ADD 1 TO GF-C-COUNT
+                ELSE
+
+                   IF DF-TEST-AVERAGE >= 60 AND DF-TEST-AVERAGE <= 69
+                       MOVE 'D' TO DL-GRADE
+                       ADD 1 TO GF-D-COUNT
+                   ELSE
+
+                       IF DF-TEST-AVERAGE < 60
+                          MOVE 'F' TO DL-GRADE
+                          ADD 1 TO GF-F-COUNT
+                       END-IF
+                    END-IF
+                 END-IF
+               END-IF
+            END-IF
+
+
+           IF CSV-MODE
+              MOVE DL-NAME     TO CDL-NAME
+              MOVE TEST-OUT(1) TO CDL-SCORE-1
+              MOVE TEST-OUT(2) TO CDL-SCORE-2
+              MOVE TEST-OUT(3) TO CDL-SCORE-3
+              MOVE TEST-OUT(4) TO CDL-SCORE-4
+              MOVE TEST-OUT(5) TO CDL-SCORE-5
+              MOVE TEST-OUT(6) TO CDL-SCORE-6
+              MOVE DL-GRADE    TO CDL-GRADE
+              MOVE CSV-DETAIL-LINE TO REPORT-LINE
+           ELSE
+              MOVE DETAIL-LINE TO REPORT-LINE
+           END-IF
+           PERFORM 800-WRITE-A-LINE
+           MOVE 1 TO PROPER-SPACING
+
+           MOVE ZEROS TO DF-TEST-AVERAGE
+           MOVE ZEROS TO DF-TEST-TOTAL
+
+           .
+
+       720-COMPUTE-AVERAGE.
+      *  CLASSES NOT IN THE WEIGHT TABLE (SEE 250-LOAD-WEIGHT-TABLE)
+      *  GET THE ORIGINAL STRAIGHT ARITHMETIC MEAN.  A LISTED CLASS
+      *  WEIGHTS ITS FINAL TEST (SUBSCRIPT SR-TEST-COUNT) AT
+      *  WT-FINAL-WEIGHT-PCT PERCENT, WITH THE OTHER TESTS SPLITTING
+      *  THE REMAINING PERCENTAGE EVENLY.
+
+           MOVE 'N' TO WS-CLASS-IS-WEIGHTED
+
+           PERFORM VARYING WT-IDX FROM 1 BY 1 UNTIL WT-IDX > WT-COUNT
+              IF WT-CLASS-CODE(WT-IDX) = SR-CLASS-CODE
+                 MOVE 'Y' TO WS-CLASS-IS-WEIGHTED
+                 MOVE WT-FINAL-WEIGHT-PCT(WT-IDX) TO WS-FINAL-WEIGHT-PCT
+              END-IF
+           END-PERFORM
+
+           IF WS-CLASS-IS-WEIGHTED = 'Y' AND SR-TEST-COUNT > 1
+              COMPUTE WS-OTHER-WEIGHT-PCT = 100 - WS-FINAL-WEIGHT-PCT
+              COMPUTE WS-PER-TEST-PCT ROUNDED =
+                      WS-OTHER-WEIGHT-PCT / (SR-TEST-COUNT - 1)
+              MOVE ZEROS TO WS-WEIGHTED-TOTAL
+
+              PERFORM VARYING SUB FROM 1 BY 1 UNTIL SUB > SR-TEST-COUNT
+                 IF SUB = SR-TEST-COUNT
+                    COMPUTE WS-WEIGHTED-TOTAL ROUNDED =
+                            WS-WEIGHTED-TOTAL +
+                            (SR-TEST-IN(SUB) * WS-FINAL-WEIGHT-PCT)
+                 ELSE
+                    COMPUTE WS-WEIGHTED-TOTAL ROUNDED =
+                            WS-WEIGHTED-TOTAL +
+                            (SR-TEST-IN(SUB) * WS-PER-TEST-PCT)
+                 END-IF
+              END-PERFORM
+
+              COMPUTE DF-TEST-AVERAGE ROUNDED = WS-WEIGHTED-TOTAL / 100
+           ELSE
+              DIVIDE DF-TEST-TOTAL BY SR-TEST-COUNT
+                     GIVING DF-TEST-AVERAGE ROUNDED
+           END-IF
+           .
+
+       800-WRITE-A-LINE.
+           IF CSV-MODE
+              WRITE REPORT-LINE
+           ELSE
+              WRITE REPORT-LINE
+                  AFTER ADVANCING PROPER-SPACING
+           END-IF
+           .
+
+      *
+       900-DEPT-BREAK.
+
+      *  WRITE THE CODE THAT HANDLES THE PRINTING OF THE 
+      *  DEPARTMENT TOTAL LINE
+
+
+         PERFORM 1000-CLASS-BREAK
+
+         MOVE DEPT-HOLD TO DGL-DEPT-CODE
+         MOVE DF-STUDENT-COUNT TO DGL-DEPT-TOTAL
+         MOVE DF-REJECTED-COUNT TO DGL-REJECTED-TOTAL
+         MOVE DF-HIGH-AVERAGE TO DGL-DEPT-HIGH
+
+         IF DF-STUDENT-COUNT > 0
+            MOVE DF-LOW-AVERAGE TO DGL-DEPT-LOW
+            COMPUTE DGL-DEPT-AVG ROUNDED =
+                    DF-AVERAGE-TOTAL / DF-STUDENT-COUNT
+         ELSE
+            MOVE ZEROS TO DGL-DEPT-LOW
+            MOVE ZEROS TO DGL-DEPT-AVG
+         END-IF
+
+         MOVE DEPART-GROUP-LINE TO REPORT-LINE
+         MOVE 2 TO PROPER-SPACING
+
+         IF PRINT-MODE
+            PERFORM 800-WRITE-A-LINE
+         END-IF
+
+         MOVE ZEROS TO DF-STUDENT-COUNT
+         MOVE ZEROS TO DGL-DEPT-TOTAL
+         MOVE ZEROS TO DF-REJECTED-COUNT
+         MOVE ZEROS TO DF-HIGH-AVERAGE
+         MOVE 99999.99 TO DF-LOW-AVERAGE
+         MOVE ZEROS TO DF-AVERAGE-TOTAL
+
+         MOVE SR-DEPT-CODE TO DEPT-HOLD
+
+
+
+
+         .
+
+       950-TERM-BREAK.
+
+      *  WRITE THE CODE THAT HANDLES THE PRINTING OF THE
+      *  TERM/SEMESTER GRAND TOTAL LINE
+
+         PERFORM 900-DEPT-BREAK
+
+         MOVE TERM-HOLD TO TGL-TERM-CODE
+         MOVE TF-STUDENT-COUNT TO TGL-TERM-TOTAL
+         MOVE TERM-GROUP-LINE TO REPORT-LINE
+         MOVE 2 TO PROPER-SPACING
+
+         IF PRINT-MODE
+            PERFORM 800-WRITE-A-LINE
+         END-IF
+
+         MOVE ZEROS TO TF-STUDENT-COUNT
+
+         MOVE SR-TERM-CODE TO TERM-HOLD
+
+         .
+
+
+       1000-CLASS-BREAK.
+
+         MOVE CLASS-HOLD TO CGL-CLASS-CODE
+         MOVE CF-STUDENT-COUNT TO CGL-CLASS-TOTAL
+         MOVE CF-HIGH-AVERAGE TO CGL-CLASS-HIGH
+
+         IF CF-STUDENT-COUNT > 0
+            MOVE CF-LOW-AVERAGE TO CGL-CLASS-LOW
+            COMPUTE CGL-CLASS-AVG ROUNDED =
+                    CF-AVERAGE-TOTAL / CF-STUDENT-COUNT
+         ELSE
+            MOVE ZEROS TO CGL-CLASS-LOW
+            MOVE ZEROS TO CGL-CLASS-AVG
+         END-IF
+
+         MOVE CLASS-GROUP-LINE TO REPORT-LINE
+         MOVE 2 TO PROPER-SPACING
+
+         IF PRINT-MODE
+            PERFORM 800-WRITE-A-LINE
+         END-IF
+
+         MOVE ZEROS TO CF-STUDENT-COUNT
+         MOVE ZEROS TO CGL-CLASS-TOTAL
+         MOVE ZEROS TO CF-HIGH-AVERAGE
+         MOVE 99999.99 TO CF-LOW-AVERAGE
+         MOVE ZEROS TO CF-AVERAGE-TOTAL
+
+         PERFORM 1050-PRINT-GPA-DISTRIBUTION
+
+         MOVE SR-CLASS-CODE TO CLASS-HOLD
+
+         .
+
+       1050-PRINT-GPA-DISTRIBUTION.
+      *  DEAN'S LIST / ACADEMIC STANDING - GRADE DISTRIBUTION FOR
+      *  THE CLASS THAT JUST BROKE.
+
+         MOVE TERM-HOLD TO GDL-TERM-CODE
+         MOVE DEPT-HOLD TO GDL-DEPT-CODE
+         MOVE CLASS-HOLD TO GDL-CLASS-CODE
+         MOVE GF-A-COUNT TO GDL-A-COUNT
+         MOVE GF-B-COUNT TO GDL-B-COUNT
+         MOVE GF-C-COUNT TO GDL-C-COUNT
+         MOVE GF-D-COUNT TO GDL-D-COUNT
+         MOVE GF-F-COUNT TO GDL-F-COUNT
+
+         WRITE HONORS-LINE FROM GPA-DISTRIBUTION-LINE
+
+         MOVE ZEROS TO GF-A-COUNT GF-B-COUNT GF-C-COUNT
+                       GF-D-COUNT GF-F-COUNT
+         .
+
+       1100-END-OF-JOB-ROUTINE.
+      * WRITE THE CODE TO FORCE PRINT THAT LAST CLASS, DEPARTMENT,
+      * AND TERM TOTAL LINES
+
+        PERFORM 950-TERM-BREAK
+
+        PERFORM 1175-PRINT-HONOR-ROLL
+
+        .
+
+       1150-ADD-HONOR-ROLL-ENTRY.
+      *  FLAG A STUDENT AVERAGING 90+ FOR THE HONOR ROLL LIST.
+      *  TABLE IS SIZED FOR 200 HONOR STUDENTS PER RUN; ANY BEYOND
+      *  THAT ARE STILL COUNTED IN GF-A-COUNT BUT NOT LISTED BY NAME.
+
+         IF HR-COUNT < 200
+            ADD 1 TO HR-COUNT
+            SET HR-IDX TO HR-COUNT
+            MOVE SR-TERM-CODE  TO HR-TERM-CODE(HR-IDX)
+            MOVE SR-DEPT-CODE  TO HR-DEPT-CODE(HR-IDX)
+            MOVE SR-CLASS-CODE TO HR-CLASS-CODE(HR-IDX)
+            MOVE SR-NAME       TO HR-NAME(HR-IDX)
+            MOVE DF-TEST-AVERAGE TO HR-AVERAGE(HR-IDX)
+         END-IF
+         .
+
+       1175-PRINT-HONOR-ROLL.
+
+         WRITE HONORS-LINE FROM HEADING-HONOR-ROLL
+
+         PERFORM VARYING HR-IDX FROM 1 BY 1 UNTIL HR-IDX > HR-COUNT
+            MOVE HR-TERM-CODE(HR-IDX)  TO HRL-TERM-CODE
+            MOVE HR-DEPT-CODE(HR-IDX)  TO HRL-DEPT-CODE
+            MOVE HR-CLASS-CODE(HR-IDX) TO HRL-CLASS-CODE
+            MOVE HR-NAME(HR-IDX)       TO HRL-NAME
+            MOVE HR-AVERAGE(HR-IDX)    TO HRL-AVERAGE
+            WRITE HONORS-LINE FROM HONOR-ROLL-LINE
+         END-PERFORM
+         .
+
+
+       1200-FINAL-ROUTINE.
+           CLOSE STUDENT-FILE
+                 STUDENT-REPORT-FILE
+                 HONORS-REPORT-FILE
+                 EXCEPTION-REPORT-FILE
+                 DISCREPANCY-REPORT-FILE
+
+           PERFORM 1260-CLEAR-CHECKPOINT
+           PERFORM 1250-WRITE-OPS-LOG
+
+            STOP RUN
+            .
+
+       1260-CLEAR-CHECKPOINT.
+      *  THIS RUN READ STUDENT-FILE TO END OF FILE, SO THE WHOLE
+      *  REPORT IS NOW COMPLETE - INVALIDATE THE CHECKPOINT SO A LATER
+      *  RESTART (ACCIDENTAL OR AUTOMATED) DOESN'T SILENTLY REUSE A
+      *  STALE ONE AND RE-APPEND A SECOND, SHORT SET OF GROUP TOTALS
+      *  ONTO AN ALREADY-COMPLETE REPORT.  OPEN OUTPUT TRUNCATES
+      *  LAB7CHECKPOINT.TXT TO EMPTY, SO 225-RESTART-FROM-CHECKPOINT'S
+      *  NEXT READ HITS AT END AND FALLS BACK TO A NORMAL RUN.
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE
+           .
+
+       1250-WRITE-OPS-LOG.
+      *  ONE-RECORD RUN SUMMARY FOR THE NIGHTLY BATCH MONITOR (SEE
+      *  LAB7NIGHTLY.JCL) SO NOBODY HAS TO EYEBALL LAB8OUTPUT.TXT TO
+      *  CONFIRM THE RUN WORKED.  RETURN-CODE IS 0 FOR A CLEAN RUN OR
+      *  4 IF ANY RECORDS WERE REJECTED - THE JCL STEP AFTER THIS ONE
+      *  CAN COND-CHECK IT THE SAME WAY IT WOULD FOR ANY OTHER STEP.
+
+           IF WS-TOTAL-REJECTED-COUNT > 0
+              MOVE 4 TO RETURN-CODE
+           ELSE
+              MOVE 0 TO RETURN-CODE
+           END-IF
+
+           MOVE WS-RECORD-COUNT          TO OLR-RECORDS-READ
+           MOVE WS-TOTAL-REJECTED-COUNT  TO OLR-RECORDS-REJECTED
+           MOVE RETURN-CODE              TO OLR-RETURN-CODE
+
+           OPEN OUTPUT OPS-LOG-FILE
+           WRITE OPS-LOG-RECORD FROM OPS-LOG-LINE
+           CLOSE OPS-LOG-FILE
+           .
